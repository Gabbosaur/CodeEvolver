@@ -0,0 +1,13 @@
+      *> AUDITREC - shared audit log record layout for the calculator
+      *> family (AddFunction, SubtractFunction, MultiplyFunction,
+      *> DivideFunction). One record is appended to AUDITLOG for
+      *> every calculation so month-end reconciliation can prove what
+      *> was computed, by whom, and when.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP       PIC X(26).
+           05  AUD-OPERATION       PIC X(10).
+           05  AUD-NUM1            PIC X(12).
+           05  AUD-NUM2            PIC X(12).
+           05  AUD-RESULT          PIC X(12).
+           05  AUD-OPERATOR-ID     PIC X(8).
+           05  AUD-TERMINAL-ID     PIC X(8).
