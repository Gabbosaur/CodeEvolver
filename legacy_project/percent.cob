@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PercentFunction.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       COPY CALCFLDS.
+       01  PERCENT-AMOUNT  PIC 9(7)V99 VALUE 0.
+       01  WS-TOTAL        PIC 9(7)V99 VALUE 0.
+       01  WS-OUTPUT-MESSAGE PIC X(30) VALUE 'The percent amount is: '.
+       01  WS-TOTAL-MESSAGE  PIC X(30) VALUE 'The resulting total is: '.
+       01  WS-AUDIT-FILE-STATUS PIC XX VALUE '00'.
+       01  WS-OPERATOR-ID       PIC X(8).
+       01  WS-TERMINAL-ID       PIC X(8).
+
+      *> plain decimal text (no $ or commas) so AUD-RESULT round-trips
+      *> correctly through FUNCTION NUMVAL.
+       01  WS-TOTAL-TEXT        PIC 9(7).99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+
+           DISPLAY 'Enter operator ID: '.
+           ACCEPT WS-OPERATOR-ID.
+           DISPLAY 'Enter terminal ID: '.
+           ACCEPT WS-TERMINAL-ID.
+
+           DISPLAY 'Enter the base amount: '.
+           ACCEPT NUM1.
+
+           DISPLAY 'Enter the percentage: '.
+           ACCEPT NUM2.
+
+           PERFORM PERCENT-NUMBERS.
+
+           DISPLAY WS-OUTPUT-MESSAGE PERCENT-AMOUNT.
+           DISPLAY WS-TOTAL-MESSAGE WS-TOTAL
+               ' (Operator: ' WS-OPERATOR-ID
+               ' Terminal: ' WS-TERMINAL-ID ')'.
+
+           PERFORM WRITE-AUDIT-RECORD.
+
+           GOBACK.
+
+       PERCENT-NUMBERS.
+           COMPUTE PERCENT-AMOUNT = NUM1 * NUM2 / 100.
+           COMPUTE WS-TOTAL = NUM1 + PERCENT-AMOUNT.
+
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS = '35'
+      *> AUDITLOG doesn't exist yet (first run on a fresh system) -
+      *> that is not a failure, just nothing to append to yet.
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: cannot open AUDIT-FILE, status '
+                   WS-AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE 'PERCENT'   TO AUD-OPERATION.
+           MOVE NUM1        TO AUD-NUM1.
+           MOVE NUM2        TO AUD-NUM2.
+           MOVE WS-TOTAL    TO WS-TOTAL-TEXT.
+           MOVE WS-TOTAL-TEXT TO AUD-RESULT.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+           MOVE WS-TERMINAL-ID TO AUD-TERMINAL-ID.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
+       END PROGRAM PercentFunction.
