@@ -0,0 +1,6 @@
+      *> CALCFLDS - shared NUM1/NUM2 input layout for the calculator
+      *> family (AddFunction, SubtractFunction, MultiplyFunction,
+      *> DivideFunction, PercentFunction). Keep field sizes here so a
+      *> future change only has to happen once.
+       01  NUM1            PIC 9(5) VALUE 0.
+       01  NUM2            PIC 9(5) VALUE 0.
