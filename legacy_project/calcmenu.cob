@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalcMenu.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-CHOICE  PIC X VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+
+           PERFORM UNTIL WS-MENU-CHOICE = '6'
+               PERFORM DISPLAY-MENU
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN '1'
+                       CALL 'AddFunction'
+                   WHEN '2'
+                       CALL 'SubtractFunction'
+                   WHEN '3'
+                       CALL 'MultiplyFunction'
+                   WHEN '4'
+                       CALL 'DivideFunction'
+                   WHEN '5'
+                       CALL 'PercentFunction'
+                   WHEN '6'
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'Invalid selection, please try again.'
+               END-EVALUATE
+           END-PERFORM.
+
+           STOP RUN.
+
+       DISPLAY-MENU.
+           DISPLAY ' '.
+           DISPLAY '===== Calculator Menu ====='.
+           DISPLAY '1. Add'.
+           DISPLAY '2. Subtract'.
+           DISPLAY '3. Multiply'.
+           DISPLAY '4. Divide'.
+           DISPLAY '5. Percent'.
+           DISPLAY '6. Exit'.
+           DISPLAY 'Select an operation: '.
+
+       END PROGRAM CalcMenu.
