@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLReconciliation.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-FILE ASSIGN TO "GLCTRL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GL-FILE.
+       01  GL-RECORD.
+           05  GL-OPERATION        PIC X(10).
+           05  GL-CONTROL-TOTAL    PIC X(14).
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-GL-FILE-STATUS       PIC XX VALUE '00'.
+       01  WS-AUDIT-FILE-STATUS    PIC XX VALUE '00'.
+       01  WS-EOF-SWITCH           PIC X VALUE 'N'.
+
+       01  WS-ADD-TOTAL            PIC S9(10)V99 VALUE 0.
+       01  WS-SUBTRACT-TOTAL       PIC S9(10)V99 VALUE 0.
+       01  WS-MULTIPLY-TOTAL       PIC S9(10)V99 VALUE 0.
+       01  WS-DIVIDE-TOTAL         PIC S9(10)V99 VALUE 0.
+
+       01  WS-AUDIT-TOTAL          PIC S9(10)V99 VALUE 0.
+       01  WS-VARIANCE             PIC S9(10)V99 VALUE 0.
+       01  WS-MISMATCH-SWITCH      PIC X VALUE 'N'.
+       01  WS-KNOWN-OP-SWITCH      PIC X VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+
+           PERFORM TALLY-AUDIT-LOG.
+           PERFORM RECONCILE-GL-FILE.
+
+           IF WS-MISMATCH-SWITCH = 'Y'
+               DISPLAY 'GL RECONCILIATION: mismatches were found.'
+           ELSE
+               DISPLAY 'GL RECONCILIATION: all control totals match.'
+           END-IF.
+
+           GOBACK.
+
+       TALLY-AUDIT-LOG.
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: cannot open AUDIT-FILE, status '
+                   WS-AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+               READ AUDIT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM TALLY-AUDIT-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE AUDIT-FILE.
+
+       TALLY-AUDIT-RECORD.
+           EVALUATE AUD-OPERATION
+               WHEN 'ADD'
+                   ADD FUNCTION NUMVAL(AUD-RESULT) TO WS-ADD-TOTAL
+               WHEN 'SUBTRACT'
+                   ADD FUNCTION NUMVAL(AUD-RESULT) TO WS-SUBTRACT-TOTAL
+               WHEN 'MULTIPLY'
+                   ADD FUNCTION NUMVAL(AUD-RESULT) TO WS-MULTIPLY-TOTAL
+               WHEN 'DIVIDE'
+                   ADD FUNCTION NUMVAL(AUD-RESULT) TO WS-DIVIDE-TOTAL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       RECONCILE-GL-FILE.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           OPEN INPUT GL-FILE.
+           IF WS-GL-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: cannot open GL-FILE, status '
+                   WS-GL-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+               READ GL-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM COMPARE-GL-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE GL-FILE.
+
+       COMPARE-GL-RECORD.
+           MOVE 'Y' TO WS-KNOWN-OP-SWITCH.
+           EVALUATE GL-OPERATION
+               WHEN 'ADD'
+                   MOVE WS-ADD-TOTAL TO WS-AUDIT-TOTAL
+               WHEN 'SUBTRACT'
+                   MOVE WS-SUBTRACT-TOTAL TO WS-AUDIT-TOTAL
+               WHEN 'MULTIPLY'
+                   MOVE WS-MULTIPLY-TOTAL TO WS-AUDIT-TOTAL
+               WHEN 'DIVIDE'
+                   MOVE WS-DIVIDE-TOTAL TO WS-AUDIT-TOTAL
+               WHEN OTHER
+                   MOVE 'N' TO WS-KNOWN-OP-SWITCH
+           END-EVALUATE.
+
+           IF WS-KNOWN-OP-SWITCH = 'N'
+               DISPLAY 'Unknown GL operation code: ' GL-OPERATION
+               MOVE 'Y' TO WS-MISMATCH-SWITCH
+           ELSE
+               COMPUTE WS-VARIANCE =
+                   FUNCTION NUMVAL(GL-CONTROL-TOTAL) - WS-AUDIT-TOTAL
+               IF WS-VARIANCE NOT = 0
+                   MOVE 'Y' TO WS-MISMATCH-SWITCH
+                   DISPLAY 'MISMATCH ' GL-OPERATION
+                       ' GL=' GL-CONTROL-TOTAL
+                       ' AUDIT=' WS-AUDIT-TOTAL
+                       ' VARIANCE=' WS-VARIANCE
+               ELSE
+                   DISPLAY 'OK       ' GL-OPERATION
+                       ' GL=' GL-CONTROL-TOTAL
+                       ' AUDIT=' WS-AUDIT-TOTAL
+               END-IF
+           END-IF.
+
+       END PROGRAM GLReconciliation.
