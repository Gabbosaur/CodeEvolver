@@ -3,29 +3,229 @@
 
        ENVIRONMENT DIVISION.
 
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-CRT-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "MULTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "MULRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "MULEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05  TR-NUM1             PIC 9(5).
+           05  TR-NUM2             PIC 9(5).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD           PIC X(80).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD        PIC X(80).
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       01  NUM1            PIC 9(5) VALUE 0.
-       01  NUM2            PIC 9(5) VALUE 0.
-       01  PRODUCT         PIC 9(10) VALUE 0.  *> Adjusted to accommodate larger products
+       COPY CALCFLDS.
+      *> Adjusted to accommodate larger products
+       01  PRODUCT         PIC 9(10) VALUE 0.
+       01  WS-PRODUCT-EDIT PIC $$$,$$$,$$$,$$9.99.
        01  WS-OUTPUT-MESSAGE PIC X(30) VALUE 'The product is: '.
+       01  WS-OVERFLOW-WARNING PIC X(42) VALUE
+           'WARNING: PRODUCT overflow - result invalid'.
+       01  WS-EXCEPTION-MESSAGE PIC X(30) VALUE
+           'Skipped - PRODUCT overflow: '.
+       01  WS-OVERFLOW-SWITCH   PIC X VALUE 'N'.
+       01  WS-TRANS-FILE-STATUS PIC XX VALUE '00'.
+       01  WS-REPORT-FILE-STATUS PIC XX VALUE '00'.
+       01  WS-EXCEPTION-FILE-STATUS PIC XX VALUE '00'.
+       01  WS-AUDIT-FILE-STATUS PIC XX VALUE '00'.
+       01  WS-BATCH-ANSWER      PIC X VALUE 'N'.
+       01  WS-EOF-SWITCH        PIC X VALUE 'N'.
+       01  WS-ANOTHER-ANSWER    PIC X VALUE 'Y'.
+       01  WS-OPERATOR-ID       PIC X(8).
+       01  WS-TERMINAL-ID       PIC X(8).
+
+       01  WS-CRT-STATUS        PIC 9(4).
+       01  WS-PF3-KEY           PIC 9(4) VALUE 1003.
+       01  WS-EXIT-REQUESTED    PIC X VALUE 'N'.
+
+       SCREEN SECTION.
+       01  SCR-MUL-ENTRY.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1 VALUE 'MultiplyFunction - Multiply'.
+           05  LINE 3 COL 1  VALUE 'First amount:  '.
+           05  LINE 3 COL 20 PIC 9(5) USING NUM1.
+           05  LINE 4 COL 1  VALUE 'Second amount: '.
+           05  LINE 4 COL 20 PIC 9(5) USING NUM2.
+           05  LINE 6 COL 1  VALUE 'PF3 = Exit'.
+
+       01  SCR-MUL-RESULT.
+           05  LINE 8  COL 1  VALUE 'Product:       '.
+           05  LINE 8  COL 20 PIC $$$,$$$,$$$,$$9.99
+                   FROM WS-PRODUCT-EDIT.
+           05  LINE 9  COL 1  VALUE 'Operator:      '.
+           05  LINE 9  COL 20 PIC X(8) FROM WS-OPERATOR-ID.
+           05  LINE 10 COL 1  VALUE 'Terminal:      '.
+           05  LINE 10 COL 20 PIC X(8) FROM WS-TERMINAL-ID.
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
 
-           DISPLAY 'Enter the first number: '.
-           ACCEPT NUM1.
+           DISPLAY 'Enter operator ID: '.
+           ACCEPT WS-OPERATOR-ID.
+           DISPLAY 'Enter terminal ID: '.
+           ACCEPT WS-TERMINAL-ID.
+
+           DISPLAY 'Process batch transaction file? (Y/N): '.
+           ACCEPT WS-BATCH-ANSWER.
+
+           IF WS-BATCH-ANSWER = 'Y' OR WS-BATCH-ANSWER = 'y'
+               PERFORM BATCH-PROCESS
+           ELSE
+               PERFORM WITH TEST AFTER
+                       UNTIL WS-ANOTHER-ANSWER NOT = 'Y'
+                         AND WS-ANOTHER-ANSWER NOT = 'y'
+                   PERFORM GET-NUM1-NUM2-SCREEN
+                   IF WS-EXIT-REQUESTED = 'Y'
+                       MOVE 'N' TO WS-ANOTHER-ANSWER
+                   ELSE
+                       PERFORM MULTIPLY-NUMBERS
+                       IF WS-OVERFLOW-SWITCH = 'N'
+                           MOVE PRODUCT TO WS-PRODUCT-EDIT
+                           DISPLAY SCR-MUL-RESULT
+                           PERFORM WRITE-AUDIT-RECORD
+                       END-IF
+
+                       DISPLAY 'Another calculation? (Y/N): '
+                       ACCEPT WS-ANOTHER-ANSWER
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           GOBACK.
 
-           DISPLAY 'Enter the second number: '.
-           ACCEPT NUM2.
+       BATCH-PROCESS.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: cannot open TRANS-FILE, status '
+                   WS-TRANS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
 
-           PERFORM MULTIPLY-NUMBERS.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-REPORT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: cannot open REPORT-FILE, status '
+                   WS-REPORT-FILE-STATUS
+               CLOSE TRANS-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
 
-           DISPLAY WS-OUTPUT-MESSAGE PRODUCT.
+           OPEN OUTPUT EXCEPTION-FILE.
+           IF WS-EXCEPTION-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: cannot open EXCEPTION-FILE, status '
+                   WS-EXCEPTION-FILE-STATUS
+               CLOSE TRANS-FILE
+               CLOSE REPORT-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
 
-           STOP RUN.
+           PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       MOVE TR-NUM1 TO NUM1
+                       MOVE TR-NUM2 TO NUM2
+                       PERFORM MULTIPLY-NUMBERS
+                       IF WS-OVERFLOW-SWITCH = 'N'
+                           PERFORM WRITE-REPORT-LINE
+                           PERFORM WRITE-AUDIT-RECORD
+                       ELSE
+                           PERFORM WRITE-EXCEPTION-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANS-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE EXCEPTION-FILE.
+
+       WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-RECORD.
+           MOVE PRODUCT TO WS-PRODUCT-EDIT.
+           STRING WS-OUTPUT-MESSAGE DELIMITED BY SIZE
+                  WS-PRODUCT-EDIT DELIMITED BY SIZE
+                  INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       GET-NUM1-NUM2-SCREEN.
+           MOVE 'N' TO WS-EXIT-REQUESTED.
+           DISPLAY SCR-MUL-ENTRY.
+           ACCEPT SCR-MUL-ENTRY.
+           IF WS-CRT-STATUS = WS-PF3-KEY
+               MOVE 'Y' TO WS-EXIT-REQUESTED
+           END-IF.
 
        MULTIPLY-NUMBERS.
-           MULTIPLY NUM1 BY NUM2 GIVING PRODUCT.
+           MULTIPLY NUM1 BY NUM2 GIVING PRODUCT
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-OVERFLOW-SWITCH
+                   DISPLAY WS-OVERFLOW-WARNING
+               NOT ON SIZE ERROR
+                   MOVE 'N' TO WS-OVERFLOW-SWITCH
+           END-MULTIPLY.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE SPACES TO EXCEPTION-RECORD.
+           STRING WS-EXCEPTION-MESSAGE DELIMITED BY SIZE
+                  NUM1 DELIMITED BY SIZE
+                  ' / ' DELIMITED BY SIZE
+                  NUM2 DELIMITED BY SIZE
+                  INTO EXCEPTION-RECORD.
+           WRITE EXCEPTION-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS = '35'
+      *> AUDITLOG doesn't exist yet (first run on a fresh system) -
+      *> that is not a failure, just nothing to append to yet.
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: cannot open AUDIT-FILE, status '
+                   WS-AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE 'MULTIPLY'  TO AUD-OPERATION.
+           MOVE NUM1        TO AUD-NUM1.
+           MOVE NUM2        TO AUD-NUM2.
+           MOVE PRODUCT     TO AUD-RESULT.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+           MOVE WS-TERMINAL-ID TO AUD-TERMINAL-ID.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
 
        END PROGRAM MultiplyFunction.
