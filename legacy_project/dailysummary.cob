@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DailySummary.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS    PIC XX VALUE '00'.
+       01  WS-EOF-SWITCH           PIC X VALUE 'N'.
+       01  WS-TODAY                PIC X(8).
+
+       01  WS-ADD-COUNT            PIC 9(7) VALUE 0.
+       01  WS-ADD-TOTAL            PIC S9(10)V99 VALUE 0.
+       01  WS-SUBTRACT-COUNT       PIC 9(7) VALUE 0.
+       01  WS-SUBTRACT-TOTAL       PIC S9(10)V99 VALUE 0.
+       01  WS-MULTIPLY-COUNT       PIC 9(7) VALUE 0.
+       01  WS-MULTIPLY-TOTAL       PIC S9(10)V99 VALUE 0.
+       01  WS-DIVIDE-COUNT         PIC 9(7) VALUE 0.
+       01  WS-DIVIDE-TOTAL         PIC S9(10)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: cannot open AUDIT-FILE, status '
+                   WS-AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+               READ AUDIT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM TALLY-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE AUDIT-FILE.
+
+           PERFORM PRINT-SUMMARY.
+
+           GOBACK.
+
+       TALLY-RECORD.
+      *> AUDITLOG is append-only and never rotated, so without this
+      *> filter a run late in the month would tally life-to-date
+      *> totals instead of today's.
+           IF AUD-TIMESTAMP(1:8) = WS-TODAY
+               EVALUATE AUD-OPERATION
+                   WHEN 'ADD'
+                       ADD 1 TO WS-ADD-COUNT
+                       ADD FUNCTION NUMVAL(AUD-RESULT) TO WS-ADD-TOTAL
+                   WHEN 'SUBTRACT'
+                       ADD 1 TO WS-SUBTRACT-COUNT
+                       ADD FUNCTION NUMVAL(AUD-RESULT)
+                           TO WS-SUBTRACT-TOTAL
+                   WHEN 'MULTIPLY'
+                       ADD 1 TO WS-MULTIPLY-COUNT
+                       ADD FUNCTION NUMVAL(AUD-RESULT)
+                           TO WS-MULTIPLY-TOTAL
+                   WHEN 'DIVIDE'
+                       ADD 1 TO WS-DIVIDE-COUNT
+                       ADD FUNCTION NUMVAL(AUD-RESULT)
+                           TO WS-DIVIDE-TOTAL
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       PRINT-SUMMARY.
+           DISPLAY ' '.
+           DISPLAY '========== Daily Calculator Summary =========='.
+           DISPLAY 'Additions:       ' WS-ADD-COUNT
+               ' Total: ' WS-ADD-TOTAL.
+           DISPLAY 'Subtractions:    ' WS-SUBTRACT-COUNT
+               ' Total: ' WS-SUBTRACT-TOTAL.
+           DISPLAY 'Multiplications: ' WS-MULTIPLY-COUNT
+               ' Total: ' WS-MULTIPLY-TOTAL.
+           DISPLAY 'Divisions:       ' WS-DIVIDE-COUNT
+               ' Total: ' WS-DIVIDE-TOTAL.
+           DISPLAY '================================================'.
+
+       END PROGRAM DailySummary.
