@@ -0,0 +1,78 @@
+//CALCDLY  JOB (ACCTNO),'DAILY CALC BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CALCDLY - overnight batch job stream for the calculator      *
+//* family. Runs ADD, SUBTRACT, MULTIPLY and DIVIDE against the  *
+//* day's transaction datasets, in sequence. COND= on each step  *
+//* after the first stops the chain if an earlier step abended   *
+//* or set a bad return code, so later steps never run against   *
+//* a dataset an earlier failure left half-written.              *
+//* Each step's SYSIN answers its program's startup ACCEPTs, in  *
+//* order: operator ID, terminal ID, then Y to take the batch    *
+//* (file-driven) path instead of waiting on the interactive     *
+//* NUM1/NUM2 entry screen.                                      *
+//*--------------------------------------------------------------*
+//ADDSTEP  EXEC PGM=AddFunction
+//TRANSFILE DD DSN=PROD.CALC.ADD.TRANSIN,DISP=SHR
+//ADDRPT    DD DSN=PROD.CALC.ADD.RPTOUT,
+//             DISP=(MOD,CATLG,CATLG)
+//ADDEXCP   DD DSN=PROD.CALC.ADD.EXCP,
+//             DISP=(MOD,CATLG,CATLG)
+//AUDITLOG  DD DSN=PROD.CALC.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG)
+//ADDCKPT   DD DSN=PROD.CALC.ADD.CKPT,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSIN     DD *
+BATCHOP1
+TERM001
+Y
+/*
+//SYSOUT    DD SYSOUT=*
+//*
+//SUBSTEP  EXEC PGM=SubtractFunction,COND=(4,LT,ADDSTEP)
+//SUBTRANS  DD DSN=PROD.CALC.SUB.TRANSIN,DISP=SHR
+//SUBRPT    DD DSN=PROD.CALC.SUB.RPTOUT,
+//             DISP=(MOD,CATLG,CATLG)
+//SUBEXCP   DD DSN=PROD.CALC.SUB.EXCP,
+//             DISP=(MOD,CATLG,CATLG)
+//AUDITLOG  DD DSN=PROD.CALC.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSIN     DD *
+BATCHOP1
+TERM001
+Y
+/*
+//SYSOUT    DD SYSOUT=*
+//*
+//MULSTEP  EXEC PGM=MultiplyFunction,
+//             COND=((4,LT,ADDSTEP),(4,LT,SUBSTEP))
+//MULTRANS  DD DSN=PROD.CALC.MUL.TRANSIN,DISP=SHR
+//MULRPT    DD DSN=PROD.CALC.MUL.RPTOUT,
+//             DISP=(MOD,CATLG,CATLG)
+//MULEXCP   DD DSN=PROD.CALC.MUL.EXCP,
+//             DISP=(MOD,CATLG,CATLG)
+//AUDITLOG  DD DSN=PROD.CALC.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSIN     DD *
+BATCHOP1
+TERM001
+Y
+/*
+//SYSOUT    DD SYSOUT=*
+//*
+//DIVSTEP  EXEC PGM=DivideFunction,
+//             COND=((4,LT,ADDSTEP),(4,LT,SUBSTEP),(4,LT,MULSTEP))
+//DIVTRANS  DD DSN=PROD.CALC.DIV.TRANSIN,DISP=SHR
+//DIVRPT    DD DSN=PROD.CALC.DIV.RPTOUT,
+//             DISP=(MOD,CATLG,CATLG)
+//DIVEXCP   DD DSN=PROD.CALC.DIV.EXCP,
+//             DISP=(MOD,CATLG,CATLG)
+//AUDITLOG  DD DSN=PROD.CALC.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSIN     DD *
+BATCHOP1
+TERM001
+Y
+/*
+//SYSOUT    DD SYSOUT=*
+//*
