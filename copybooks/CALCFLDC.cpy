@@ -0,0 +1,8 @@
+      *> CALCFLDC - shared NUM1/NUM2 input layout for the currency-
+      *> aware members of the calculator family (AddFunction,
+      *> SubtractFunction). Packed-decimal, signed, two decimal
+      *> places so a real dollars-and-cents reconciliation run keeps
+      *> the cents and handles credits correctly, unlike the plain
+      *> integer CALCFLDS layout used by Multiply/Divide/Percent.
+       01  NUM1            PIC S9(7)V99 COMP-3 VALUE 0.
+       01  NUM2            PIC S9(7)V99 COMP-3 VALUE 0.
